@@ -0,0 +1,53 @@
+000100*-----------------------------------------------------------*
+000110*  FIND-ODD-REPORT                                           *
+000120*  Prints the odd-item exception report (ODDRPT) from the     *
+000130*  ARRAY-RESULT table built by FIND-ODD-IN-ARRAY - one          *
+000140*  detail line per flagged item, paginated, with a trailing     *
+000150*  count.  The calling program must provide the FD/01 for        *
+000160*  ODDRPT-FILE / ODDRPT-RECORD in its own FILE SECTION.            *
+000170*-----------------------------------------------------------*
+000180 find-odd-print-report.
+000190     accept oddrpt-run-date from date yyyymmdd.
+000200     open output oddrpt-file.
+000210     move zero to oddrpt-page-count.
+000220     move zero to oddrpt-line-count.
+000230     perform find-odd-print-heading
+000240         thru find-odd-print-heading-exit.
+000250     move zero to oddrpt-detail-idx.
+000260     perform find-odd-print-detail
+000270         thru find-odd-print-detail-exit
+000280         until oddrpt-detail-idx >= array-result-count.
+000290     perform find-odd-print-total
+000300         thru find-odd-print-total-exit.
+000310     close oddrpt-file.
+000320 find-odd-print-report-exit.
+000330     exit.
+000340
+000350 find-odd-print-heading.
+000360     add 1 to oddrpt-page-count.
+000370     move oddrpt-run-date to oddh-run-date.
+000380     move oddrpt-page-count to oddh-page-no.
+000390     write oddrpt-record from oddrpt-heading-line.
+000400     write oddrpt-record from oddrpt-column-line.
+000410     move zero to oddrpt-line-count.
+000420 find-odd-print-heading-exit.
+000430     exit.
+000440
+000450 find-odd-print-detail.
+000460     add 1 to oddrpt-detail-idx.
+000470     if oddrpt-line-count >= oddrpt-lines-per-page
+000480         perform find-odd-print-heading
+000490             thru find-odd-print-heading-exit
+000500     end-if.
+000510     move array-result (oddrpt-detail-idx) to oddd-item-code.
+000520     write oddrpt-record from oddrpt-detail-line.
+000530     add 1 to oddrpt-line-count.
+000540 find-odd-print-detail-exit.
+000550     exit.
+000560
+000570 find-odd-print-total.
+000580     move array-result-count to oddt-flagged-count.
+000590     write oddrpt-record from oddrpt-total-line.
+000600 find-odd-print-total-exit.
+000610     exit.
+000620
