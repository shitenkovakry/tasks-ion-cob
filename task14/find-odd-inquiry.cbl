@@ -0,0 +1,64 @@
+000100 identification division.
+000200 program-id. find-odd-inquiry.
+000300 author. data-services-batch-support.
+000400 installation. item-processing.
+000500 date-written. 2026-08-08.
+000600 date-compiled.
+000700*---------------------------------------------------------------
+000800* modification history
+000900*  2026-08-08  dsb  initial version - operator inquiry against
+001000*                   ODDRSLT so the review desk can look up
+001100*                   whether an item landed in a day's odd-item
+001200*                   results without reading console output.
+001300*---------------------------------------------------------------
+001400 environment division.
+001500 input-output section.
+001600 file-control.
+001700     select odd-result-file assign to 'ODDRSLT'
+001800         organization is indexed
+001900         access mode is random
+002000         record key is oir-key
+002100         file status is odd-inquiry-status.
+002200 data division.
+002300 file section.
+002400 fd  odd-result-file
+002500     record contains 24 characters.
+002600 copy 'odd-item-result-record'.
+002700 working-storage section.
+002800 01  odd-inquiry-status          pic x(02).
+002900 01  odd-inquiry-run-date        pic x(08).
+003000 01  odd-inquiry-item-code       pic 9(06).
+003100 01  odd-inquiry-again-sw        pic x(01) value 'Y'.
+003200     88  odd-inquiry-again           value 'Y'.
+004000 procedure division.
+004100 0000-mainline.
+004200     open input odd-result-file.
+004300     perform 1000-inquire-one thru 1000-exit
+004400         until not odd-inquiry-again.
+004500     close odd-result-file.
+004600     stop run.
+005000 1000-inquire-one.
+005100     display 'odd-item-inquiry: run date (yyyymmdd)? '
+005200         with no advancing.
+005300     accept odd-inquiry-run-date.
+005400     display 'odd-item-inquiry: item code?            '
+005500         with no advancing.
+005600     accept odd-inquiry-item-code.
+005700     move odd-inquiry-run-date to oir-run-date.
+005800     move odd-inquiry-item-code to oir-item-code.
+005900     read odd-result-file
+006000         invalid key
+006100             display 'odd-item-inquiry: item '
+006150                 odd-inquiry-item-code
+006200                 ' was NOT flagged on ' odd-inquiry-run-date
+006300         not invalid key
+006400             display 'odd-item-inquiry: item '
+006450                 odd-inquiry-item-code
+006500                 ' WAS flagged on ' odd-inquiry-run-date
+006600                 ' reason ' oir-flag-reason
+006700     end-read.
+006800     display 'odd-item-inquiry: another lookup (y/n)? '
+006900         with no advancing.
+007000     accept odd-inquiry-again-sw.
+007100 1000-exit.
+007200     exit.
