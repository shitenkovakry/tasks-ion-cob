@@ -0,0 +1,13 @@
+000100*-----------------------------------------------------------*
+000110*  EVEN-ITEM-EXTRACT-RECORD                                   *
+000120*  Fixed-format downstream feed (EVENXTRCT) of the items        *
+000130*  flagged by FIND-EVEN-IN-ARRAY, picked up automatically by       *
+000140*  the review desks' system - item code, run date, flag            *
+000150*  reason, one record per flagged item.  Mirrors ODD-ITEM-          *
+000160*  EXTRACT-RECORD.                                                   *
+000170*-----------------------------------------------------------*
+000180 01  even-item-extract-record.
+000190     05  ext-item-code              pic 9(06).
+000200     05  ext-run-date               pic x(08).
+000210     05  ext-flag-reason            pic x(10).
+000220     05  filler                     pic x(56).
