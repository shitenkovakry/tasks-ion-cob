@@ -0,0 +1,373 @@
+000100 identification division.
+000110 program-id. find-odd-screen.
+000120 author. data-services-batch-support.
+000130 installation. item-processing.
+000140 date-written. 2026-08-08.
+000150 date-compiled.
+000160*---------------------------------------------------------------
+000170* modification history
+000180*  2026-08-08  dsb  initial version - loads array from the
+000190*                   daily item master extract and calls
+000200*                   find-odd-in-array against the real rows
+000210*                   instead of the five-value unit test.
+000220*  2026-08-08  dsb  added the ODDRPT odd-item exception report.
+000230*  2026-08-08  dsb  added ODDCKPT checkpoint/restart support.
+000240*  2026-08-08  dsb  added the ODDCTL end-of-run control record.
+000250*  2026-08-08  dsb  ITEM-FILE now matches the item master's real
+000260*                   fixed-block layout instead of a line-oriented
+000270*                   read.
+000280*  2026-08-08  dsb  writes ODDRSLT, keyed by run date and item code,
+000290*                   for the FIND-ODD-INQUIRY review-desk lookup.
+000300*  2026-08-08  dsb  writes ODDXTRCT, the fixed-format downstream
+000310*                   feed for the exceptions-handling group.
+000320*  2026-08-08  dsb  ODDRSLT now opens I-O (creating it only the
+000330*                   first time it is missing) so flagged-item
+000340*                   history accumulates across run dates instead
+000350*                   of being wiped every run.  Checkpoint/restart
+000360*                   now snapshots ARRAY itself to ODDCKARR, and
+000370*                   the input-skip count on restart matches
+000380*                   records actually read rather than the table
+000390*                   count, so a restarted run's results and totals
+000400*                   cover the whole day.  ODDCTL also carries the
+000410*                   validation reject count so ops can balance
+000420*                   records-read against it without reading the
+000430*                   console log.
+000440*  2026-08-08  dsb  ODDRSLT now opens with ACCESS MODE RANDOM (it
+000450*                   was defaulting to SEQUENTIAL, which requires
+000460*                   ascending-key WRITE order that this program
+000470*                   does not produce) and the WRITE carries an
+000480*                   INVALID KEY clause that REWRITEs on a same-
+000490*                   day rerun instead of failing silently.
+000500*                   Renumbered 3190-OPEN-RESULT-FILE to 3205 so
+000510*                   paragraph numbers keep tracking source order.
+000520*                   Added CTL-OVERFLOW-COUNT to ODDCTL so rows
+000530*                   dropped for exceeding table capacity show up
+000540*                   in the balancing record instead of only the
+000550*                   console.  FIND-EVEN-IN-ARRAY now fills its own
+000560*                   EVEN-RESULT table (instead of sharing ARRAY-
+000570*                   RESULT with the odd path) and is wired into a
+000580*                   new EVENXTRCT extract so the even-valued list
+000590*                   actually reaches a review desk instead of only
+000600*                   running under the unit test.
+000610*  2026-08-08  dsb  ODDCKPT now also carries the table-capacity
+000620*                   overflow count, restored into ODD-OVERFLOW-
+000630*                   COUNT on a restart the same way ckpt-records-
+000640*                   read restores ODD-RECORDS-READ, so CTL-
+000650*                   OVERFLOW-COUNT reflects the whole day instead
+000660*                   of only the post-restart tail.  Resequenced
+000670*                   this program's sequence-number column so it
+000680*                   is strictly ascending again.
+000690*---------------------------------------------------------------
+000700 environment division.
+000710 input-output section.
+000720 file-control.
+000730     select item-file assign to 'ITEMXTRT'
+000740         organization is sequential.
+000750     select oddrpt-file assign to 'ODDRPT'
+000760         organization is line sequential.
+000770     select odd-checkpoint-file assign to 'ODDCKPT'
+000780         organization is line sequential
+000790         file status is odd-checkpoint-status.
+000800     select odd-checkpoint-array-file assign to 'ODDCKARR'
+000810         organization is line sequential
+000820         file status is odd-checkpoint-array-status.
+000830     select odd-control-file assign to 'ODDCTL'
+000840         organization is line sequential.
+000850     select odd-result-file assign to 'ODDRSLT'
+000860         organization is indexed
+000870         access mode is random
+000880         record key is oir-key
+000890         file status is odd-result-status.
+000900     select odd-extract-file assign to 'ODDXTRCT'
+000910         organization is sequential.
+000920     select even-extract-file assign to 'EVENXTRCT'
+000930         organization is sequential.
+000940 data division.
+000950 file section.
+000960 fd  item-file
+000970     block contains 0 records
+000980     record contains 80 characters
+000990     label records are standard.
+001000 01  item-file-record            pic x(80).
+001010 fd  oddrpt-file
+001020     record contains 80 characters.
+001030 01  oddrpt-record               pic x(80).
+001040 fd  odd-checkpoint-file
+001050     record contains 18 characters.
+001060 copy 'odd-screen-checkpoint'.
+001070 fd  odd-checkpoint-array-file
+001080     record contains 06 characters.
+001090 copy 'odd-screen-checkpoint-array'.
+001100 fd  odd-control-file
+001110     record contains 36 characters.
+001120 copy 'odd-screen-control'.
+001130 fd  odd-result-file
+001140     record contains 24 characters.
+001150 copy 'odd-item-result-record'.
+001160 fd  odd-extract-file
+001170     block contains 0 records
+001180     record contains 80 characters
+001190     label records are standard.
+001200 copy 'odd-item-extract-record'.
+001210 fd  even-extract-file
+001220     block contains 0 records
+001230     record contains 80 characters
+001240     label records are standard.
+001250 copy 'even-item-extract-record'.
+001260 working-storage section.
+001270 copy 'find-odd-variables'.
+001280 copy 'item-master-record'.
+001290 copy 'find-odd-report-variables'.
+001300 copy 'odd-screen-checkpoint-variables'.
+001310 01  odd-checkpoint-status       pic x(02).
+001320 01  odd-checkpoint-quotient     pic 9(06) comp.
+001330 01  odd-checkpoint-remainder    pic 9(06) comp.
+001340 01  odd-skip-idx                pic 9(06) comp.
+001350 01  odd-restore-idx             pic 9(06) comp.
+001360 01  odd-result-status           pic x(02).
+001370 01  odd-result-rewrite-count    pic 9(06) value zero.
+001380 01  odd-checkpoint-array-status pic x(02).
+001390*---------------------------------------------------------------
+001400* switches and counters
+001410*---------------------------------------------------------------
+001420 01  odd-switches.
+001430     05  odd-end-of-file-sw      pic x(01) value 'N'.
+001440         88  odd-end-of-file         value 'Y'.
+001450 01  odd-records-read            pic 9(06) value zero.
+001460 01  odd-overflow-count          pic 9(06) value zero.
+001470 01  odd-display-idx             pic 9(06) comp.
+001480 01  even-display-idx            pic 9(06) comp.
+001490 procedure division.
+001500 0000-mainline.
+001510     perform 1000-initialize thru 1000-exit.
+001520     perform 2000-process-file thru 2000-exit
+001530         until odd-end-of-file.
+001540     perform 3000-screen-array thru 3000-exit.
+001550     perform find-odd-print-report thru find-odd-print-report-exit.
+001560     perform 9000-write-control thru 9000-exit.
+001570     perform 8000-finish thru 8000-exit.
+001580     stop run.
+001590 1000-initialize.
+001600     perform 1100-load-checkpoint thru 1100-exit.
+001610     open input item-file.
+001620     if odd-restart-requested
+001630         perform 1200-resume-from-checkpoint thru 1200-exit
+001640     end-if.
+001650     perform 2100-read-item thru 2100-exit.
+001660 1000-exit.
+001670     exit.
+001680 1100-load-checkpoint.
+001690     move zero to ckpt-last-index ckpt-records-read
+001700         ckpt-overflow-count.
+001710     move 'N' to odd-restart-sw.
+001720     open input odd-checkpoint-file.
+001730     if odd-checkpoint-status = '00'
+001740         perform 1110-read-checkpoint thru 1110-exit
+001750             until odd-checkpoint-status not = '00'
+001760         close odd-checkpoint-file
+001770         if ckpt-last-index > 0
+001780             set odd-restart-requested to true
+001790         end-if
+001800     end-if.
+001810 1100-exit.
+001820     exit.
+001830 1110-read-checkpoint.
+001840     read odd-checkpoint-file.
+001850 1110-exit.
+001860     exit.
+001870 1200-resume-from-checkpoint.
+001880     display 'odd-item-screen: resuming from checkpoint at item '
+001890         ckpt-last-index.
+001900     move ckpt-records-read to odd-records-read.
+001910     move ckpt-overflow-count to odd-overflow-count.
+001920     perform 1220-restore-array thru 1220-exit.
+001930     move 1 to odd-skip-idx.
+001940     perform 1210-skip-one thru 1210-exit
+001950         until odd-skip-idx > ckpt-records-read
+001960             or odd-end-of-file.
+001970 1200-exit.
+001980     exit.
+001990 1210-skip-one.
+002000     perform 2100-read-item thru 2100-exit.
+002010     add 1 to odd-skip-idx.
+002020 1210-exit.
+002030     exit.
+002040 1220-restore-array.
+002050     open input odd-checkpoint-array-file.
+002060     move array-max-occurs to array-count.
+002070     move 1 to odd-restore-idx.
+002080     perform 1230-restore-one thru 1230-exit
+002090         until odd-restore-idx > ckpt-last-index.
+002100     close odd-checkpoint-array-file.
+002110     move ckpt-last-index to array-count.
+002120 1220-exit.
+002130     exit.
+002140 1230-restore-one.
+002150     read odd-checkpoint-array-file.
+002160     move ckpt-array-value to array (odd-restore-idx).
+002170     add 1 to odd-restore-idx.
+002180 1230-exit.
+002190     exit.
+002200 2000-process-file.
+002210     add 1 to odd-records-read.
+002220     if array-count < array-max-occurs
+002230         add 1 to array-count
+002240         move im-item-code to array (array-count)
+002250     else
+002260         add 1 to odd-overflow-count
+002270         display 'odd-item-screen: warning - item row '
+002280             odd-records-read
+002290             ' exceeds table capacity and was not screened'
+002300     end-if.
+002310     perform 2050-maybe-checkpoint thru 2050-exit.
+002320     perform 2100-read-item thru 2100-exit.
+002330 2000-exit.
+002340     exit.
+002350 2050-maybe-checkpoint.
+002360     divide odd-records-read by odd-checkpoint-interval
+002370         giving odd-checkpoint-quotient
+002380         remainder odd-checkpoint-remainder.
+002390     if odd-checkpoint-remainder = 0
+002400         perform 2060-write-checkpoint thru 2060-exit
+002410     end-if.
+002420 2050-exit.
+002430     exit.
+002440 2060-write-checkpoint.
+002450     move array-count to ckpt-last-index.
+002460     move odd-records-read to ckpt-records-read.
+002470     move odd-overflow-count to ckpt-overflow-count.
+002480     open output odd-checkpoint-file.
+002490     write odd-checkpoint-record.
+002500     close odd-checkpoint-file.
+002510     open output odd-checkpoint-array-file.
+002520     move 1 to odd-restore-idx.
+002530     perform 2070-write-array-one thru 2070-exit
+002540         until odd-restore-idx > array-count.
+002550     close odd-checkpoint-array-file.
+002560 2060-exit.
+002570     exit.
+002580 2070-write-array-one.
+002590     move array (odd-restore-idx) to ckpt-array-value.
+002600     write odd-checkpoint-array-record.
+002610     add 1 to odd-restore-idx.
+002620 2070-exit.
+002630     exit.
+002640 2100-read-item.
+002650     read item-file into item-master-record
+002660         at end
+002670             set odd-end-of-file to true
+002680     end-read.
+002690 2100-exit.
+002700     exit.
+002710 3000-screen-array.
+002720     perform find-odd-validate-array
+002730         thru find-odd-validate-array-exit.
+002740     if odd-reject-count > 0
+002750         display 'odd-item-screen: rejected        '
+002760             odd-reject-count ' reason ' odd-reject-reason
+002770     end-if.
+002780     move array-max-occurs to array-result-count.
+002790     perform find-odd-in-array.
+002800     display 'odd-item-screen: records read   ' odd-records-read.
+002810     display 'odd-item-screen: items screened ' array-count.
+002820     display 'odd-item-screen: flagged odd    ' array-result-count.
+002830     move 1 to odd-display-idx.
+002840     perform 3100-display-one thru 3100-exit
+002850         until odd-display-idx > array-result-count.
+002860     perform 3200-write-results thru 3200-exit.
+002870     move array-max-occurs to even-result-count.
+002880     perform find-even-in-array.
+002890     display 'odd-item-screen: flagged even   ' even-result-count.
+002900     perform 3300-write-even-extract thru 3300-exit.
+002910 3000-exit.
+002920     exit.
+002930 3100-display-one.
+002940     display 'odd-item-screen: odd item       '
+002950         array-result (odd-display-idx).
+002960     add 1 to odd-display-idx.
+002970 3100-exit.
+002980     exit.
+002990 3200-write-results.
+003000     accept oddrpt-run-date from date yyyymmdd.
+003010     perform 3205-open-result-file thru 3205-exit.
+003020     open output odd-extract-file.
+003030     move 1 to odd-display-idx.
+003040     move zero to odd-result-rewrite-count.
+003050     perform 3210-write-one-result thru 3210-exit
+003060         until odd-display-idx > array-result-count.
+003070     close odd-extract-file.
+003080     close odd-result-file.
+003090     if odd-result-rewrite-count > 0
+003100         display 'odd-item-screen: rewrote         '
+003110             odd-result-rewrite-count
+003120             ' existing ODDRSLT record(s) for this run date'
+003130     end-if.
+003140 3200-exit.
+003150     exit.
+003160 3205-open-result-file.
+003170     open i-o odd-result-file.
+003180     if odd-result-status = '35'
+003190         open output odd-result-file
+003200         close odd-result-file
+003210         open i-o odd-result-file
+003220     end-if.
+003230 3205-exit.
+003240     exit.
+003250 3210-write-one-result.
+003260     move oddrpt-run-date to oir-run-date.
+003270     move array-result (odd-display-idx) to oir-item-code.
+003280     move 'ODD VALUE' to oir-flag-reason.
+003290     write odd-item-result-record
+003300         invalid key
+003310             add 1 to odd-result-rewrite-count
+003320             rewrite odd-item-result-record
+003330     end-write.
+003340     move array-result (odd-display-idx) to oxt-item-code.
+003350     move oddrpt-run-date to oxt-run-date.
+003360     move 'ODD VALUE' to oxt-flag-reason.
+003370     write odd-item-extract-record.
+003380     add 1 to odd-display-idx.
+003390 3210-exit.
+003400     exit.
+003410 3300-write-even-extract.
+003420     open output even-extract-file.
+003430     move 1 to even-display-idx.
+003440     perform 3310-write-one-even-extract thru 3310-exit
+003450         until even-display-idx > even-result-count.
+003460     close even-extract-file.
+003470 3300-exit.
+003480     exit.
+003490 3310-write-one-even-extract.
+003500     move even-result (even-display-idx) to ext-item-code.
+003510     move oddrpt-run-date to ext-run-date.
+003520     move 'EVEN VALUE' to ext-flag-reason.
+003530     write even-item-extract-record.
+003540     add 1 to even-display-idx.
+003550 3310-exit.
+003560     exit.
+003570 8000-finish.
+003580     perform 8050-clear-checkpoint thru 8050-exit.
+003590     close item-file.
+003600 8000-exit.
+003610     exit.
+003620 8050-clear-checkpoint.
+003630     open output odd-checkpoint-file.
+003640     close odd-checkpoint-file.
+003650     open output odd-checkpoint-array-file.
+003660     close odd-checkpoint-array-file.
+003670 8050-exit.
+003680     exit.
+003690 9000-write-control.
+003700     perform find-odd-hash-array thru find-odd-hash-array-exit.
+003710     move odd-records-read to ctl-records-read.
+003720     move array-result-count to ctl-odd-flagged-count.
+003730     move odd-reject-count to ctl-reject-count.
+003740     move odd-overflow-count to ctl-overflow-count.
+003750     move odd-hash-total to ctl-hash-total.
+003760     open output odd-control-file.
+003770     write odd-control-record.
+003780     close odd-control-file.
+003790 9000-exit.
+003800     exit.
+003810 copy 'find-odd-implementation'.
+003820 copy 'find-odd-report'.
