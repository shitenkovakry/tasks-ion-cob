@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------*
+000110*  ODD-ITEM-EXTRACT-RECORD                                    *
+000120*  Fixed-format downstream feed (ODDXTRCT) of the items          *
+000130*  flagged by FIND-ODD-IN-ARRAY, picked up automatically by the    *
+000140*  exceptions-handling group's system - item code, run date,        *
+000150*  flag reason, one record per flagged item.                         *
+000160*-----------------------------------------------------------*
+000170 01  odd-item-extract-record.
+000180     05  oxt-item-code              pic 9(06).
+000190     05  oxt-run-date               pic x(08).
+000200     05  oxt-flag-reason            pic x(10).
+000210     05  filler                     pic x(56).
