@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------*
+000110*  ODD-ITEM-RESULT-RECORD                                     *
+000120*  One entry per item flagged by FIND-ODD-IN-ARRAY, keyed by     *
+000130*  run date and item code, so the review desk can look up         *
+000140*  "what got flagged today and why" through FIND-ODD-INQUIRY        *
+000150*  instead of reading console output or a dump.                      *
+000160*-----------------------------------------------------------*
+000170 01  odd-item-result-record.
+000180     05  oir-key.
+000190         10  oir-run-date               pic x(08).
+000200         10  oir-item-code               pic 9(06).
+000210     05  oir-flag-reason                pic x(10).
