@@ -0,0 +1,118 @@
+000100*-----------------------------------------------------------*
+000110*  FIND-ODD-IMPLEMENTATION                                   *
+000120*  Screens ARRAY (ARRAY-COUNT entries) and loads the odd-      *
+000130*  valued entries into ARRAY-RESULT, in the order found.       *
+000140*  The caller must set ARRAY-RESULT-COUNT to ARRAY-MAX-OCCURS  *
+000150*  (or at least ARRAY-COUNT) before the first reference to     *
+000160*  ARRAY-RESULT, since its OCCURS DEPENDING ON field has to     *
+000170*  be at least as large as the highest subscript used while     *
+000180*  the table is being built.  On return, ARRAY-RESULT-COUNT     *
+000190*  is reset to the number of entries actually flagged.          *
+000200*-----------------------------------------------------------*
+000210*-----------------------------------------------------------*
+000220*  FIND-ODD-VALIDATE-ARRAY                                    *
+000230*  Rejects any ARRAY entry that is not a clean 0-9 numeric     *
+000240*  value before FIND-ODD-IN-ARRAY / FIND-EVEN-IN-ARRAY run,      *
+000250*  so a dirty input row cannot skew the screening results.       *
+000260*  Rejected entries are dropped in place and ARRAY-COUNT is       *
+000270*  narrowed to the number of entries that passed.                  *
+000280*-----------------------------------------------------------*
+000290 find-odd-validate-array.
+000300     move zero to odd-reject-count.
+000310     move spaces to odd-reject-reason.
+000320     move zero to array-write-idx.
+000330     move 1 to array-idx.
+000340     perform find-odd-validate-one thru find-odd-validate-one-exit
+000350         until array-idx > array-count.
+000360     move array-write-idx to array-count.
+000370 find-odd-validate-array-exit.
+000380     exit.
+000390
+000400 find-odd-validate-one.
+000410     if array (array-idx) is numeric
+000420         add 1 to array-write-idx
+000430         if array-write-idx not = array-idx
+000440             move array (array-idx) to array (array-write-idx)
+000450         end-if
+000460     else
+000470         add 1 to odd-reject-count
+000480         set odd-reject-not-numeric to true
+000490     end-if.
+000500     add 1 to array-idx.
+000510 find-odd-validate-one-exit.
+000520     exit.
+000530
+000540 find-odd-in-array.
+000550     move zero to array-result-idx.
+000560     move 1 to array-idx.
+000570     perform find-odd-scan-one thru find-odd-scan-one-exit
+000580         until array-idx > array-count.
+000590     move array-result-idx to array-result-count.
+000600 find-odd-in-array-exit.
+000610     exit.
+000620
+000630 find-odd-scan-one.
+000640     divide array(array-idx) by 2
+000650         giving array-divide-quotient
+000660         remainder array-divide-remainder.
+000670     if array-divide-remainder = 1
+000680         add 1 to array-result-idx
+000690         move array(array-idx) to array-result(array-result-idx)
+000700     end-if.
+000710     add 1 to array-idx.
+000720 find-odd-scan-one-exit.
+000730     exit.
+000740
+000750*-----------------------------------------------------------*
+000760*  FIND-EVEN-IN-ARRAY                                         *
+000770*  Companion to FIND-ODD-IN-ARRAY - screens ARRAY (ARRAY-        *
+000780*  COUNT entries) and loads the even-valued entries into          *
+000790*  EVEN-RESULT instead, for review desks that need the             *
+000800*  complementary view without re-running the array a second         *
+000810*  time through a separate job step.  EVEN-RESULT is a separate      *
+000815*  table from ARRAY-RESULT so this can run alongside the odd          *
+000817*  path without clobbering its results.  Caller primes EVEN-           *
+000820*  RESULT-COUNT the same way ARRAY-RESULT-COUNT is primed for          *
+000822*  FIND-ODD-IN-ARRAY.                                                   *
+000830*-----------------------------------------------------------*
+000840 find-even-in-array.
+000850     move zero to even-result-idx.
+000860     move 1 to array-idx.
+000870     perform find-even-scan-one thru find-even-scan-one-exit
+000880         until array-idx > array-count.
+000890     move even-result-idx to even-result-count.
+000900 find-even-in-array-exit.
+000910     exit.
+000920
+000930 find-even-scan-one.
+000940     divide array(array-idx) by 2
+000950         giving array-divide-quotient
+000960         remainder array-divide-remainder.
+000970     if array-divide-remainder = 0
+000980         add 1 to even-result-idx
+000990         move array(array-idx) to even-result(even-result-idx)
+001000     end-if.
+001010     add 1 to array-idx.
+001020 find-even-scan-one-exit.
+001030     exit.
+001040
+001050*-----------------------------------------------------------*
+001060*  FIND-ODD-HASH-ARRAY                                        *
+001070*  Accumulates ODD-HASH-TOTAL, the numeric hash (sum) of the     *
+001080*  ARRAY-COUNT entries actually screened, for the end-of-run       *
+001090*  control record used to balance the run.                          *
+001100*-----------------------------------------------------------*
+001110 find-odd-hash-array.
+001120     move zero to odd-hash-total.
+001130     move 1 to array-idx.
+001140     perform find-odd-hash-one thru find-odd-hash-one-exit
+001150         until array-idx > array-count.
+001160 find-odd-hash-array-exit.
+001170     exit.
+001180
+001190 find-odd-hash-one.
+001200     add array(array-idx) to odd-hash-total.
+001210     add 1 to array-idx.
+001220 find-odd-hash-one-exit.
+001230     exit.
+001240
