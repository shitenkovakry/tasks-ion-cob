@@ -0,0 +1,36 @@
+000100*-----------------------------------------------------------*
+000110*  FIND-ODD-REPORT-VARIABLES                                 *
+000120*  Print-line layouts and control fields for the odd-item     *
+000130*  exception report (ODDRPT) produced from ARRAY-RESULT by     *
+000140*  FIND-ODD-REPORT.                                            *
+000150*-----------------------------------------------------------*
+000160 01  oddrpt-run-date               pic x(08).
+000170 01  oddrpt-page-count             pic 9(04) comp value zero.
+000180 01  oddrpt-line-count             pic 9(04) comp value zero.
+000190 01  oddrpt-lines-per-page         pic 9(04) comp value 20.
+000200 01  oddrpt-detail-idx             pic 9(06) comp.
+000210
+000220 01  oddrpt-heading-line.
+000230     05  filler                    pic x(01) value space.
+000240     05  filler                    pic x(26)
+000250             value 'ODD-ITEM EXCEPTION REPORT'.
+000260     05  filler                    pic x(04) value spaces.
+000270     05  oddh-run-date             pic x(08).
+000280     05  filler                    pic x(09) value spaces.
+000290     05  filler                    pic x(05) value 'PAGE '.
+000300     05  oddh-page-no              pic zzz9.
+000310
+000320 01  oddrpt-column-line.
+000330     05  filler                    pic x(01) value space.
+000340     05  filler                    pic x(10) value 'ITEM CODE'.
+000350
+000360 01  oddrpt-detail-line.
+000370     05  filler                    pic x(04) value spaces.
+000380     05  oddd-item-code            pic zzzzz9.
+000390
+000400 01  oddrpt-total-line.
+000410     05  filler                    pic x(01) value space.
+000420     05  filler                    pic x(22)
+000430             value 'TOTAL ITEMS FLAGGED: '.
+000440     05  oddt-flagged-count        pic zzzzz9.
+000450
