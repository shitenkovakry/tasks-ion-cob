@@ -0,0 +1,10 @@
+000100*-----------------------------------------------------------*
+000110*  ITEM-MASTER-RECORD                                        *
+000120*  Fixed-block record layout for the daily item master       *
+000130*  extract (ITEMXTRT).  One entry per item; IM-ITEM-CODE is   *
+000140*  the value screened by FIND-ODD-IN-ARRAY / FIND-EVEN-IN-    *
+000150*  ARRAY.                                                     *
+000160*-----------------------------------------------------------*
+000170 01  item-master-record.
+000180     05  im-item-code           pic 9(06).
+000190     05  filler                 pic x(74).
