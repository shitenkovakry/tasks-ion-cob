@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------*
+000110*  ODD-SCREEN-CHECKPOINT                                      *
+000120*  Restart-file record for the item-screening run.  Written     *
+000130*  every ODD-CHECKPOINT-INTERVAL input records so operations      *
+000140*  can resume from the last good checkpoint instead of              *
+000150*  rerunning the whole daily file after an abend.  Copied into       *
+000160*  FILE SECTION as the ODD-CHECKPOINT-FILE record area.               *
+000170*-----------------------------------------------------------*
+000180 01  odd-checkpoint-record.
+000190     05  ckpt-last-index            pic 9(06).
+000200     05  ckpt-records-read          pic 9(06).
+000210     05  ckpt-overflow-count        pic 9(06).
