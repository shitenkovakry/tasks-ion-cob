@@ -0,0 +1,61 @@
+000100*-----------------------------------------------------------*
+000110*  FIND-ODD-VARIABLES                                       *
+000120*  Working-storage table used by the item-screening logic   *
+000130*  in FIND-ODD-IMPLEMENTATION.  ARRAY holds the item values  *
+000140*  to be screened; ARRAY-RESULT holds the values selected    *
+000150*  by FIND-ODD-IN-ARRAY / FIND-EVEN-IN-ARRAY.                 *
+000160*                                                             *
+000170*  Both tables are variable length (OCCURS ... DEPENDING ON)  *
+000180*  so the screen can run against the full daily item extract  *
+000190*  rather than a fixed five-row demo.  ARRAY-MAX-OCCURS is     *
+000200*  the largest number of item rows one run can hold.           *
+000210*-----------------------------------------------------------*
+000220 01  array-max-occurs           pic 9(6) comp value 50000.
+000230 01  array-count                pic 9(6) comp value zero.
+000240 01  array-result-count         pic 9(6) comp value zero.
+000250
+000260 01  array occurs 1 to 50000 times depending on array-count
+000270         pic 9(6).
+000280 01  array-result
+000290         occurs 1 to 50000 times depending on array-result-count
+000300         pic 9(6).
+000301
+000302*-----------------------------------------------------------*
+000303*  EVEN-RESULT - separate from ARRAY-RESULT so FIND-EVEN-IN-    *
+000304*  ARRAY's output does not overwrite the odd-path results       *
+000305*  still pending consumption by the odd report/extract/control   *
+000306*  paragraphs.  Same priming contract: caller sets EVEN-RESULT-   *
+000307*  COUNT to ARRAY-MAX-OCCURS before the call; on return it is      *
+000308*  narrowed to the number of entries actually flagged.              *
+000309*-----------------------------------------------------------*
+000310 01  even-result-count         pic 9(6) comp value zero.
+000311 01  even-result
+000312         occurs 1 to 50000 times depending on even-result-count
+000313         pic 9(6).
+000314
+000320*-----------------------------------------------------------*
+000330*  Subscripts and work fields used by FIND-ODD-IMPLEMENTATION *
+000340*-----------------------------------------------------------*
+000350 01  array-idx                  pic 9(6) comp.
+000360 01  array-write-idx            pic 9(6) comp.
+000370 01  array-result-idx           pic 9(6) comp.
+000375 01  even-result-idx            pic 9(6) comp.
+000380 01  array-divide-quotient      pic 9(6) comp.
+000390 01  array-divide-remainder     pic 9.
+000400
+000410*-----------------------------------------------------------*
+000420*  Validation counts and reason codes set by                  *
+000430*  FIND-ODD-VALIDATE-ARRAY.  ARRAY-COUNT is narrowed to the     *
+000440*  number of entries that passed validation; rejected           *
+000450*  entries are dropped from ARRAY rather than screened.          *
+000460*-----------------------------------------------------------*
+000470 01  odd-reject-count           pic 9(6) comp value zero.
+000480 01  odd-reject-reason          pic x(02) value spaces.
+000490     88  odd-reject-not-numeric     value 'NN'.
+000500
+000510*-----------------------------------------------------------*
+000520*  Control total accumulated by FIND-ODD-HASH-ARRAY for the    *
+000530*  end-of-run balancing record.                                  *
+000540*-----------------------------------------------------------*
+000550 01  odd-hash-total             pic 9(12) comp value zero.
+000560
