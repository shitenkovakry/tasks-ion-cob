@@ -0,0 +1,11 @@
+000100*-----------------------------------------------------------*
+000110*  ODD-SCREEN-CHECKPOINT-ARRAY                                *
+000120*  Snapshot of the ARRAY entries loaded so far (ODDCKARR),     *
+000130*  written alongside ODD-SCREEN-CHECKPOINT every checkpoint     *
+000140*  interval so a restart can rebuild ARRAY without re-reading    *
+000150*  and rescreening the whole daily file up to that point.          *
+000160*  Copied into FILE SECTION as the ODD-CHECKPOINT-ARRAY-FILE        *
+000170*  record area.                                                      *
+000180*-----------------------------------------------------------*
+000190 01  odd-checkpoint-array-record.
+000200     05  ckpt-array-value           pic 9(06).
