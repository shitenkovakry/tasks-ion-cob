@@ -4,8 +4,11 @@
 040    working-storage section.
 050    copy 'find-odd-variables'.
 060        01 expected-array-result occurs 3 times pic 9.
+065        01 expected-even-result occurs 2 times pic 9.
 070
 080    procedure division.
+085        move 5 to array-count.
+086        move array-max-occurs to array-result-count.
 090        move 5 to array(5).
 0100       move 4 to array(4).
 0200       move 3 to array(3).
@@ -21,6 +24,16 @@
 1201           ' ' array-result(3).
 1300           display 'expected: ' expected-array-result(1) ' '
 1301            expected-array-result(2) ' ' expected-array-result(3).
+1302
+1303       move 2 to expected-even-result(1).
+1304       move 4 to expected-even-result(2).
+1305
+1306       move array-max-occurs to even-result-count.
+1307       perform find-even-in-array.
+1308           display 'actual even: ' even-result(1) ' '
+1309           even-result(2).
+1310           display 'expected even: ' expected-even-result(1) ' '
+1311            expected-even-result(2).
 1400   stop run.
 1500
 1600   copy 'find-odd-implementation'.
