@@ -0,0 +1,9 @@
+000100*-----------------------------------------------------------*
+000110*  ODD-SCREEN-CHECKPOINT-VARIABLES                            *
+000120*  Working-storage control fields for checkpoint/restart        *
+000130*  processing.  Copied into WORKING-STORAGE SECTION alongside     *
+000140*  ODD-SCREEN-CHECKPOINT (the FILE SECTION record layout).          *
+000150*-----------------------------------------------------------*
+000160 01  odd-checkpoint-interval        pic 9(06) comp value 1000.
+000170 01  odd-restart-sw                 pic x(01) value 'N'.
+000180     88  odd-restart-requested          value 'Y'.
