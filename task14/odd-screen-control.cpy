@@ -0,0 +1,15 @@
+000100*-----------------------------------------------------------*
+000110*  ODD-SCREEN-CONTROL                                         *
+000120*  End-of-run control record (ODDCTL) for the item-screening    *
+000130*  job - input record count, odd-flagged count, reject count,     *
+000140*  table-capacity overflow count, and a numeric hash total of       *
+000150*  the screened array contents, so the run can be balanced            *
+000160*  before the results reach downstream reporting without               *
+000170*  reading console output.                                              *
+000180*-----------------------------------------------------------*
+000190 01  odd-control-record.
+000200     05  ctl-records-read           pic 9(06).
+000210     05  ctl-odd-flagged-count      pic 9(06).
+000220     05  ctl-reject-count           pic 9(06).
+000230     05  ctl-overflow-count         pic 9(06).
+000240     05  ctl-hash-total             pic 9(12).
